@@ -1,46 +1,746 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Calcul-Transactions.
-
-                                                                        
-                                                                       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT Trans-File ASSIGN TO "transactions.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  Trans-File.
-       01  Trans-Record.
-           05  Trans-Num     PIC X(4).
-           05  Trans-Amount  PIC 9(5).
-
-       WORKING-STORAGE SECTION.
-       01  WS-Total           PIC 9(8) VALUE 0.
-       01  WS-Display-Line    PIC X(30).
-       01  End-Of-File        PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-           PERFORM Main-Logic
-           STOP RUN.
-
-       Main-Logic.
-           OPEN INPUT Trans-File
-           PERFORM UNTIL End-Of-File = "Y"
-               READ Trans-File INTO Trans-Record
-                   AT END
-                       MOVE "Y" TO End-Of-File
-                   NOT AT END
-                       PERFORM Process-Transaction
-               END-READ
-           END-PERFORM
-           DISPLAY "Total des transactions : " WS-Total
-           CLOSE Trans-File.
-
-
-       Process-Transaction.
-           ADD Trans-Amount TO WS-Total
-           STRING "Transaction " Trans-Num ": " Trans-Amount
-               DELIMITED BY SIZE INTO WS-Display-Line
-           DISPLAY WS-Display-Line.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    Calcul-Transactions.
+000120 AUTHOR.        R. DELORME.
+000130 INSTALLATION.  TRANSACTION PROCESSING - DAILY BATCH.
+000140 DATE-WRITTEN.  2019-03-11.
+000150 DATE-COMPILED.
+000160*
+000170*-----------------------------------------------------------*
+000180* MODIFICATION HISTORY                                       *
+000190*-----------------------------------------------------------*
+000200*  2019-03-11  RD   ORIGINAL VERSION - READS TRANS-FILE AND  *
+000210*                   DISPLAYS A RUNNING GRAND TOTAL.          *
+000220*  2026-08-09  RD   TRANS-AMOUNT WIDENED TO A SIGNED FIELD   *
+000230*                   (S9(7)V99) SO REVERSALS AND REFUNDS CAN  *
+000240*                   BE FED THROUGH AS NEGATIVE AMOUNTS AND   *
+000250*                   NET OUT AGAINST THE DAY'S TOTAL.         *
+000260*  2026-08-09  RD   TRANS-FILE NOW CARRIES A HEADER AND A    *
+000270*                   TRAILER CONTROL RECORD. THE RECORD COUNT *
+000280*                   AND TOTAL WE ACTUALLY TALLY ARE RECONCILED*
+000290*                   AGAINST BOTH BEFORE THE RUN IS DECLARED  *
+000300*                   GOOD.                                    *
+000310*  2026-08-09  RD   ADDED TR-ACCOUNT-NUM TO THE DETAIL RECORD.*
+000320*                   DETAILS ARE NOW SORTED BY ACCOUNT AND A   *
+000330*                   SUBTOTAL IS BROKEN OUT PER ACCOUNT AHEAD  *
+000340*                   OF THE GRAND TOTAL.                       *
+000350*  2026-08-09  RD   REPLACED THE CONSOLE DISPLAY OF DETAIL,   *
+000360*                   SUBTOTAL AND TOTAL LINES WITH A PAGINATED *
+000370*                   REPORT-FILE (RUN DATE, PAGE HEADINGS AND  *
+000380*                   COLUMN HEADINGS) SUITABLE FOR THE AUDIT   *
+000390*                   FOLDER.                                   *
+000400*  2026-08-09  RD   ADDED CHECKPOINT-FILE. A CHECKPOINT IS    *
+000410*                   WRITTEN EVERY CT-CHECKPOINT-INTERVAL      *
+000420*                   TRANSACTIONS; A RUN THAT FINDS A LEFTOVER *
+000430*                   CHECKPOINT ON STARTUP SKIPS THE RECORDS   *
+000440*                   ALREADY POSTED AND REINITIALIZES THE      *
+000450*                   RUNNING TOTAL INSTEAD OF STARTING OVER.   *
+000460*  2026-08-09  RD   ADDED DETAIL RECORD VALIDATION AHEAD OF    *
+000470*                   POSTING - BLANK OR NON-NUMERIC TRANS-NUM,  *
+000480*                   NON-NUMERIC TRANS-AMOUNT AND DUPLICATE     *
+000490*                   TRANS-NUM VALUES ARE WRITTEN TO REJECT-    *
+000500*                   FILE WITH A REASON AND LEFT OUT OF THE     *
+000510*                   POSTED COUNT AND TOTAL.                    *
+000520*  2026-08-09  RD   MOVED THE TRANS-RECORD LAYOUT OUT TO THE    *
+000530*                   TRANREC COPYBOOK SO MAINTENIR-TRANSACTIONS  *
+000540*                   CAN SHARE THE SAME DEFINITION.              *
+000550*  2026-08-09  RD   ADDED HISTORY-FILE. EVERY POSTED DETAIL      *
+000560*                   RECORD IS APPENDED TO IT WITH ITS TR-TRANS-  *
+000570*                   DATE AND THE RUNNING TOTAL AT THAT POINT, SO *
+000580*                   TRANSACTIONS.TXT CAN BE OVERWRITTEN DAY TO   *
+000590*                   DAY WITHOUT LOSING WHAT WAS EVER POSTED.     *
+000600*  2026-08-09  RD   ADDED GL-EXTRACT-FILE. A SINGLE FIXED-      *
+000610*                   FORMAT RECORD (BATCH DATE, RECORD COUNT,    *
+000620*                   TOTAL AMOUNT) IS WRITTEN ONCE THE TOTALING   *
+000630*                   LOOP COMPLETES SO THE GENERAL LEDGER FEED    *
+000640*                   CAN PICK UP THE FIGURE INSTEAD OF HAVING     *
+000650*                   SOMEONE RETYPE IT.                           *
+000660*  2026-08-09  RD   FIXED AN OFF-BY-ONE IN THE DUPLICATE-TRANS-  *
+000670*                   NUM TABLE LOOKUP - TRANS-NUM "0000" WAS      *
+000680*                   INDEXING SUBSCRIPT ZERO, OUT OF BOUNDS FOR   *
+000690*                   A TABLE DECLARED OCCURS 10000 TIMES.         *
+000700*  2026-08-09  RD   CHECKPOINT-FILE NOW ALSO CARRIES THE LAST    *
+000710*                   ACCOUNT NUMBER AND ITS IN-FLIGHT SUBTOTAL SO *
+000720*                   A RESTART DOES NOT BREAK OUT A BOGUS ZERO    *
+000730*                   SUBTOTAL FOR A BLANK ACCOUNT ON ITS FIRST    *
+000740*                   RECORD.                                     *
+000750*  2026-08-09  RD   GL-EXTRACT-FILE IS NOW WRITTEN ONLY WHEN     *
+000760*                   8000-RECONCILE-CONTROLS FOUND THE RUN IN     *
+000770*                   BALANCE - AN OUT-OF-BALANCE RUN NO LONGER    *
+000780*                   PUBLISHES A GENERAL LEDGER FIGURE.           *
+000790*  2026-08-09  RD   REPORT-FILE IS NOW OPENED EXTEND-OR-FALLBACK-*
+000800*                   TO-OUTPUT LIKE HISTORY-FILE, SO A RESTARTED  *
+000810*                   RUN'S REPORT CONTINUES THE PRIOR ONE RATHER  *
+000820*                   THAN BEING TRUNCATED UNDER A GRAND TOTAL     *
+000830*                   THAT STILL INCLUDES PRE-CHECKPOINT RECORDS.  *
+000840*-----------------------------------------------------------*
+000850 ENVIRONMENT DIVISION.
+000860 INPUT-OUTPUT SECTION.
+000870 FILE-CONTROL.
+000880     SELECT TRANS-FILE ASSIGN TO "transactions.txt"
+000890         ORGANIZATION IS LINE SEQUENTIAL.
+000900     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+000910     SELECT REPORT-FILE ASSIGN TO "report.txt"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS CT-RPT-FILE-STATUS.
+000940     SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS CT-CKPT-FILE-STATUS.
+000970     SELECT REJECT-FILE ASSIGN TO "reject.txt"
+000980         ORGANIZATION IS LINE SEQUENTIAL.
+000990     SELECT HISTORY-FILE ASSIGN TO "history.txt"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS CT-HIST-FILE-STATUS.
+001020     SELECT GL-EXTRACT-FILE ASSIGN TO "glextract.txt"
+001030         ORGANIZATION IS LINE SEQUENTIAL.
+001040*
+001050 DATA DIVISION.
+001060 FILE SECTION.
+001070 FD  TRANS-FILE.
+001080     COPY TRANREC.
+001090*
+001100 SD  SORT-WORK-FILE.
+001110 01  SW-RECORD.
+001120     05  SW-ACCOUNT-NUM         PIC X(04).
+001130     05  SW-TRANS-NUM           PIC X(04).
+001140     05  SW-TRANS-DATE          PIC 9(08).
+001150     05  SW-TRANS-AMOUNT        PIC S9(07)V99
+001160                                SIGN IS TRAILING SEPARATE.
+001170*
+001180 FD  REPORT-FILE.
+001190 01  RPT-LINE                   PIC X(132).
+001200*
+001210 FD  CHECKPOINT-FILE.
+001220 01  CP-RECORD.
+001230     05  CP-RECORD-COUNT        PIC 9(07).
+001240     05  CP-LAST-TRANS-NUM      PIC X(04).
+001250     05  CP-LAST-ACCOUNT-NUM    PIC X(04).
+001260     05  CP-RUNNING-TOTAL       PIC S9(09)V99
+001270                                SIGN IS TRAILING SEPARATE.
+001280     05  CP-RUNNING-SUBTOTAL    PIC S9(09)V99
+001290                                SIGN IS TRAILING SEPARATE.
+001292     05  CP-GROSS-TOTAL         PIC S9(09)V99
+001294                                SIGN IS TRAILING SEPARATE.
+001296     05  CP-PAGE-NUM            PIC 9(04).
+001300*
+001310 FD  REJECT-FILE.
+001320 01  REJ-LINE                   PIC X(132).
+001330*
+001340 FD  HISTORY-FILE.
+001350 01  HIST-LINE                  PIC X(132).
+001360*
+001370 FD  GL-EXTRACT-FILE.
+001380 01  GL-EXTRACT-RECORD.
+001390     05  GL-BATCH-DATE          PIC 9(08).
+001400     05  GL-RECORD-COUNT        PIC 9(07).
+001410     05  GL-TOTAL-AMOUNT        PIC S9(09)V99
+001420                                SIGN IS TRAILING SEPARATE.
+001430*
+001440 WORKING-STORAGE SECTION.
+001450*-----------------------------------------------------------*
+001460* SWITCHES                                                   *
+001470*-----------------------------------------------------------*
+001480 77  END-OF-FILE               PIC X(01)  VALUE "N".
+001490     88  NO-MORE-RECORDS                   VALUE "Y".
+001500 77  CT-TRAILER-SEEN            PIC X(01)  VALUE "N".
+001510     88  TRAILER-WAS-FOUND                  VALUE "Y".
+001520 77  CT-SORT-SWITCH             PIC X(01)  VALUE "N".
+001530     88  CT-SORT-EOF                        VALUE "Y".
+001540 77  CT-RESTART-SWITCH          PIC X(01)  VALUE "N".
+001550     88  CT-IS-RESTART                      VALUE "Y".
+001560 77  CT-CKPT-SWITCH             PIC X(01)  VALUE "N".
+001570     88  CT-CKPT-AT-END                     VALUE "Y".
+001580 77  CT-VALID-SWITCH            PIC X(01)  VALUE "Y".
+001590     88  CT-RECORD-IS-VALID                 VALUE "Y".
+001600     88  CT-RECORD-IS-INVALID               VALUE "N".
+001610 77  CT-BALANCE-SWITCH          PIC X(01)  VALUE "N".
+001620     88  CT-RUN-IS-BALANCED                 VALUE "Y".
+001630*
+001640*-----------------------------------------------------------*
+001650* ACCUMULATORS AND CONTROL TOTALS                            *
+001660*-----------------------------------------------------------*
+001670 77  CT-TOTAL                  PIC S9(09)V99 COMP-3 VALUE 0.
+001675 77  CT-GROSS-TOTAL            PIC S9(09)V99 COMP-3 VALUE 0.
+001680 77  CT-SUBTOTAL               PIC S9(09)V99 COMP-3 VALUE 0.
+001690 77  CT-RECORD-COUNT           PIC 9(07)     COMP-3 VALUE 0.
+001700 77  CT-EXPECTED-COUNT         PIC 9(07)            VALUE 0.
+001710 77  CT-EXPECTED-TOTAL         PIC S9(07)V99        VALUE 0.
+001720 77  CT-TRAILER-COUNT          PIC 9(07)            VALUE 0.
+001730 77  CT-TRAILER-TOTAL          PIC S9(07)V99        VALUE 0.
+001740 77  CT-PREV-ACCOUNT-NUM       PIC X(04)            VALUE SPACES.
+001750*
+001760*-----------------------------------------------------------*
+001770* CHECKPOINT / RESTART FIELDS                                *
+001780*-----------------------------------------------------------*
+001790 77  CT-RPT-FILE-STATUS        PIC X(02)            VALUE SPACES.
+001800 77  CT-CKPT-FILE-STATUS       PIC X(02)            VALUE SPACES.
+001810 77  CT-HIST-FILE-STATUS       PIC X(02)            VALUE SPACES.
+001820 77  CT-CHECKPOINT-INTERVAL    PIC 9(04)            VALUE 1000.
+001830 77  CT-SINCE-CHECKPOINT       PIC 9(04)     COMP-3 VALUE 0.
+001840 77  CT-SKIP-COUNT             PIC 9(07)            VALUE 0.
+001850 77  CT-SKIPPED-COUNT          PIC 9(07)            VALUE 0.
+001860 77  CT-RESUME-COUNT           PIC 9(07)            VALUE 0.
+001870 77  CT-RESUME-TOTAL           PIC S9(09)V99        VALUE 0.
+001880 77  CT-RESUME-ACCOUNT         PIC X(04)            VALUE SPACES.
+001890 77  CT-RESUME-SUBTOTAL        PIC S9(09)V99        VALUE 0.
+001892 77  CT-RESUME-GROSS-TOTAL     PIC S9(09)V99        VALUE 0.
+001894 77  CT-RESUME-PAGE-NUM        PIC 9(04)            VALUE 0.
+001900*
+001910*-----------------------------------------------------------*
+001920* VALIDATION FIELDS                                          *
+001930*-----------------------------------------------------------*
+001940 77  CT-REJECT-COUNT           PIC 9(07)            VALUE 0.
+001950 77  CT-TOTAL-COUNT            PIC 9(07)            VALUE 0.
+001960 77  CT-REJECT-REASON          PIC X(30)            VALUE SPACES.
+001970 77  CT-TNUM-CHECK             PIC 9(04) COMP        VALUE 0.
+001980 01  CT-TRANS-NUM-TABLE.
+001990     05  CT-TNT-ENTRY          PIC X(01)
+002000                                OCCURS 10000 TIMES
+002010                                VALUE "N".
+002020*
+002030 01  CT-REJECT-LINE             PIC X(132).
+002040*
+002050 01  CT-SORTED-RECORD.
+002060     05  CT-SR-ACCOUNT-NUM      PIC X(04).
+002070     05  CT-SR-TRANS-NUM        PIC X(04).
+002080     05  CT-SR-TRANS-DATE       PIC 9(08).
+002090     05  CT-SR-TRANS-AMOUNT     PIC S9(07)V99
+002100                                SIGN IS TRAILING SEPARATE.
+002110*
+002120*-----------------------------------------------------------*
+002130* REPORT CONTROL FIELDS                                      *
+002140*-----------------------------------------------------------*
+002150 77  CT-PAGE-NUM               PIC 9(04) VALUE 0.
+002160 77  CT-LINE-COUNT             PIC 9(02) VALUE 99.
+002170 77  CT-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+002180*
+002190 01  CT-RUN-DATE-YYYYMMDD       PIC 9(08).
+002200 01  CT-RUN-DATE-GROUP REDEFINES CT-RUN-DATE-YYYYMMDD.
+002210     05  CT-RUN-YYYY            PIC 9(04).
+002220     05  CT-RUN-MM              PIC 9(02).
+002230     05  CT-RUN-DD              PIC 9(02).
+002240 01  CT-RUN-DATE-DISPLAY        PIC X(10).
+002250*
+002260 01  CT-REPORT-LINE             PIC X(132).
+002270 01  CT-SUBTOTAL-DISPLAY        PIC S9(09)V99
+002280                                SIGN IS TRAILING SEPARATE.
+002290 01  CT-TOTAL-DISPLAY           PIC S9(09)V99
+002300                                SIGN IS TRAILING SEPARATE.
+002310 01  CT-HISTORY-LINE            PIC X(132).
+002320*
+002330 PROCEDURE DIVISION.
+002340*-----------------------------------------------------------*
+002350* 0000-MAINLINE                                               *
+002360*-----------------------------------------------------------*
+002370 0000-MAINLINE.
+002380     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002390     PERFORM 2000-SORT-AND-PROCESS THRU 2000-EXIT
+002400     PERFORM 8000-RECONCILE-CONTROLS THRU 8000-EXIT
+002410     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002420     STOP RUN.
+002430*
+002440*-----------------------------------------------------------*
+002450* 1000-INITIALIZE - OPEN FILES, EDIT THE HEADER AND PRIME    *
+002460*                   THE READ WITH THE FIRST DETAIL RECORD    *
+002470*-----------------------------------------------------------*
+002480 1000-INITIALIZE.
+002490     ACCEPT CT-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+002500     STRING CT-RUN-MM   DELIMITED BY SIZE
+002510            "/"         DELIMITED BY SIZE
+002520            CT-RUN-DD   DELIMITED BY SIZE
+002530            "/"         DELIMITED BY SIZE
+002540            CT-RUN-YYYY DELIMITED BY SIZE
+002550        INTO CT-RUN-DATE-DISPLAY
+002560     OPEN INPUT TRANS-FILE
+002570     PERFORM 1460-OPEN-REPORT-FILE THRU 1460-EXIT
+002580     OPEN OUTPUT REJECT-FILE
+002590     OPEN OUTPUT GL-EXTRACT-FILE
+002600     PERFORM 1450-OPEN-HISTORY-FILE THRU 1450-EXIT
+002610     PERFORM 1400-CHECK-FOR-RESTART THRU 1400-EXIT
+002620     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT
+002630     PERFORM 1100-EDIT-HEADER-RECORD THRU 1100-EXIT
+002640     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT.
+002650 1000-EXIT.
+002660     EXIT.
+002670*
+002680*-----------------------------------------------------------*
+002690* 1400-CHECK-FOR-RESTART - IF A CHECKPOINT WAS LEFT BEHIND BY *
+002700*                   A RUN THAT DID NOT FINISH, PICK UP THE    *
+002710*                   RUNNING TOTAL, SKIP COUNT, LAST ACCOUNT   *
+002720*                   NUMBER AND IN-FLIGHT SUBTOTAL FROM IT.    *
+002730*-----------------------------------------------------------*
+002740 1400-CHECK-FOR-RESTART.
+002750     OPEN INPUT CHECKPOINT-FILE
+002760     IF CT-CKPT-FILE-STATUS = "00"
+002770         PERFORM 1410-READ-LAST-CHECKPOINT THRU 1410-EXIT
+002780         CLOSE CHECKPOINT-FILE
+002790         IF CT-RESUME-COUNT > 0
+002800             SET CT-IS-RESTART TO TRUE
+002810             MOVE CT-RESUME-TOTAL TO CT-TOTAL
+002820             MOVE CT-RESUME-COUNT TO CT-RECORD-COUNT
+002830             MOVE CT-RESUME-COUNT TO CT-SKIP-COUNT
+002840             MOVE CT-RESUME-ACCOUNT TO CT-PREV-ACCOUNT-NUM
+002850             MOVE CT-RESUME-SUBTOTAL TO CT-SUBTOTAL
+002852             MOVE CT-RESUME-GROSS-TOTAL TO CT-GROSS-TOTAL
+002854             MOVE CT-RESUME-PAGE-NUM TO CT-PAGE-NUM
+002860             DISPLAY "CALCUL-TRANSACTIONS - RESTARTING AFTER "
+002870                 "RECORD " CT-RESUME-COUNT " - TOTAL "
+002880                 "REINITIALIZED FROM CHECKPOINT"
+002890         END-IF
+002900     END-IF.
+002910 1400-EXIT.
+002920     EXIT.
+002930*
+002940*-----------------------------------------------------------*
+002950* 1450-OPEN-HISTORY-FILE - EXTEND THE HISTORY FILE IF IT     *
+002960*                   ALREADY EXISTS, OR CREATE IT ON THE      *
+002970*                   VERY FIRST RUN.                          *
+002980*-----------------------------------------------------------*
+002990 1450-OPEN-HISTORY-FILE.
+003000     OPEN EXTEND HISTORY-FILE
+003010     IF CT-HIST-FILE-STATUS NOT = "00"
+003020         OPEN OUTPUT HISTORY-FILE
+003030     END-IF.
+003040 1450-EXIT.
+003050     EXIT.
+003060*
+003070*-----------------------------------------------------------*
+003080* 1460-OPEN-REPORT-FILE - EXTEND THE REPORT FILE IF IT       *
+003090*                   ALREADY EXISTS SO A RESTARTED RUN'S      *
+003100*                   REPORT CONTINUES THE PRIOR ONE INSTEAD   *
+003110*                   OF BEING TRUNCATED OUT FROM UNDER A       *
+003120*                   GRAND TOTAL THAT STILL COVERS THE        *
+003130*                   PRE-CHECKPOINT RECORDS; CREATE IT ON THE  *
+003140*                   VERY FIRST RUN.                           *
+003150*-----------------------------------------------------------*
+003160 1460-OPEN-REPORT-FILE.
+003170     OPEN EXTEND REPORT-FILE
+003180     IF CT-RPT-FILE-STATUS NOT = "00"
+003190         OPEN OUTPUT REPORT-FILE
+003200     END-IF.
+003210 1460-EXIT.
+003220     EXIT.
+003230*
+003240 1410-READ-LAST-CHECKPOINT.
+003250     PERFORM 1420-READ-ONE-CHECKPOINT THRU 1420-EXIT
+003260         UNTIL CT-CKPT-AT-END.
+003270 1410-EXIT.
+003280     EXIT.
+003290*
+003300 1420-READ-ONE-CHECKPOINT.
+003310     READ CHECKPOINT-FILE INTO CP-RECORD
+003320         AT END
+003330             SET CT-CKPT-AT-END TO TRUE
+003340         NOT AT END
+003350             MOVE CP-RECORD-COUNT TO CT-RESUME-COUNT
+003360             MOVE CP-RUNNING-TOTAL TO CT-RESUME-TOTAL
+003370             MOVE CP-LAST-ACCOUNT-NUM TO CT-RESUME-ACCOUNT
+003380             MOVE CP-RUNNING-SUBTOTAL TO CT-RESUME-SUBTOTAL
+003382             MOVE CP-GROSS-TOTAL TO CT-RESUME-GROSS-TOTAL
+003384             MOVE CP-PAGE-NUM TO CT-RESUME-PAGE-NUM
+003390     END-READ.
+003400 1420-EXIT.
+003410     EXIT.
+003420*
+003430*-----------------------------------------------------------*
+003440* 1100-EDIT-HEADER-RECORD - THE FIRST RECORD ON TRANS-FILE   *
+003450*                   MUST BE A HEADER. NO HEADER, NO RUN.     *
+003460*-----------------------------------------------------------*
+003470 1100-EDIT-HEADER-RECORD.
+003480     IF NO-MORE-RECORDS OR NOT TR-HEADER-RECORD
+003490         DISPLAY "CALCUL-TRANSACTIONS - MISSING OR INVALID "
+003500             "HEADER RECORD - RUN ABORTED"
+003510         MOVE 16 TO RETURN-CODE
+003520         CLOSE TRANS-FILE
+003530         CLOSE REPORT-FILE
+003540         CLOSE REJECT-FILE
+003550         CLOSE HISTORY-FILE
+003560         CLOSE GL-EXTRACT-FILE
+003570         STOP RUN
+003580     END-IF
+003590     MOVE TR-HDR-RECORD-COUNT TO CT-EXPECTED-COUNT
+003600     MOVE TR-HDR-CONTROL-TOTAL TO CT-EXPECTED-TOTAL.
+003610 1100-EXIT.
+003620     EXIT.
+003630*
+003640*-----------------------------------------------------------*
+003650* 2000-SORT-AND-PROCESS - SORT THE DETAIL RECORDS BY ACCOUNT *
+003660*                   NUMBER SO THAT SUBTOTALS CAN BE BROKEN   *
+003670*                   OUT AS EACH ACCOUNT GROUP IS PROCESSED.  *
+003680*-----------------------------------------------------------*
+003690 2000-SORT-AND-PROCESS.
+003700     SORT SORT-WORK-FILE
+003710         ON ASCENDING KEY SW-ACCOUNT-NUM
+003720         INPUT PROCEDURE 2200-SORT-INPUT THRU 2200-EXIT
+003730         OUTPUT PROCEDURE 2300-SORT-OUTPUT THRU 2300-EXIT.
+003740 2000-EXIT.
+003750     EXIT.
+003760*
+003770*-----------------------------------------------------------*
+003780* 2100-READ-TRANS-RECORD - READ THE NEXT RECORD. A TRAILER   *
+003790*                   RECORD ENDS THE DETAIL LOOP JUST LIKE    *
+003800*                   END OF FILE DOES.                        *
+003810*-----------------------------------------------------------*
+003820 2100-READ-TRANS-RECORD.
+003830     READ TRANS-FILE INTO TRANS-RECORD
+003840         AT END
+003850             SET NO-MORE-RECORDS TO TRUE
+003860     END-READ
+003870     IF NOT NO-MORE-RECORDS AND TR-TRAILER-RECORD
+003880         PERFORM 1200-EDIT-TRAILER-RECORD THRU 1200-EXIT
+003890         SET NO-MORE-RECORDS TO TRUE
+003900     END-IF.
+003910 2100-EXIT.
+003920     EXIT.
+003930*
+003940*-----------------------------------------------------------*
+003950* 1200-EDIT-TRAILER-RECORD - SAVE THE TRAILER'S CONTROL      *
+003960*                   FIGURES BEFORE THE RECORD AREA IS REUSED *
+003970*-----------------------------------------------------------*
+003980 1200-EDIT-TRAILER-RECORD.
+003990     SET TRAILER-WAS-FOUND TO TRUE
+004000     MOVE TR-TRL-RECORD-COUNT TO CT-TRAILER-COUNT
+004010     MOVE TR-TRL-CONTROL-TOTAL TO CT-TRAILER-TOTAL.
+004020 1200-EXIT.
+004030     EXIT.
+004040*
+004050*-----------------------------------------------------------*
+004060* 2200-SORT-INPUT - RELEASE EVERY DETAIL RECORD REMAINING ON *
+004070*                   TRANS-FILE (THE HEADER WAS ALREADY READ  *
+004080*                   AND EDITED, THE TRAILER IS CAUGHT BY     *
+004090*                   2100-READ-TRANS-RECORD ABOVE).           *
+004100*-----------------------------------------------------------*
+004110 2200-SORT-INPUT.
+004120     PERFORM 2210-RELEASE-DETAIL-RECORD THRU 2210-EXIT
+004130         UNTIL NO-MORE-RECORDS.
+004140 2200-EXIT.
+004150     EXIT.
+004160*
+004170 2210-RELEASE-DETAIL-RECORD.
+004180     PERFORM 2220-VALIDATE-DETAIL-RECORD THRU 2220-EXIT
+004190     IF CT-RECORD-IS-VALID
+004200         MOVE TR-ACCOUNT-NUM TO SW-ACCOUNT-NUM
+004210         MOVE TRANS-NUM TO SW-TRANS-NUM
+004220         MOVE TR-TRANS-DATE TO SW-TRANS-DATE
+004230         MOVE TRANS-AMOUNT TO SW-TRANS-AMOUNT
+004240         RELEASE SW-RECORD
+004250     ELSE
+004260         PERFORM 2230-WRITE-REJECT-RECORD THRU 2230-EXIT
+004270     END-IF
+004280     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT.
+004290 2210-EXIT.
+004300     EXIT.
+004310*
+004320*-----------------------------------------------------------*
+004330* 2220-VALIDATE-DETAIL-RECORD - REJECT A BLANK OR NON-NUMERIC *
+004340*                   TRANS-NUM, A NON-NUMERIC TRANS-AMOUNT, OR *
+004350*                   A TRANS-NUM WE HAVE ALREADY SEEN ON THIS  *
+004360*                   RUN. CT-TNUM-CHECK IS BUMPED BY ONE SO    *
+004370*                   TRANS-NUM "0000" SUBSCRIPTS ENTRY 1       *
+004380*                   RATHER THAN THE OUT-OF-BOUNDS ENTRY 0.    *
+004390*-----------------------------------------------------------*
+004400 2220-VALIDATE-DETAIL-RECORD.
+004410     SET CT-RECORD-IS-VALID TO TRUE
+004420     MOVE SPACES TO CT-REJECT-REASON
+004430     EVALUATE TRUE
+004440         WHEN TRANS-NUM = SPACES
+004450             SET CT-RECORD-IS-INVALID TO TRUE
+004460             MOVE "BLANK TRANS-NUM" TO CT-REJECT-REASON
+004470         WHEN TRANS-NUM NOT NUMERIC
+004480             SET CT-RECORD-IS-INVALID TO TRUE
+004490             MOVE "NON-NUMERIC TRANS-NUM" TO CT-REJECT-REASON
+004500         WHEN TRANS-AMOUNT NOT NUMERIC
+004510             SET CT-RECORD-IS-INVALID TO TRUE
+004520             MOVE "NON-NUMERIC TRANS-AMOUNT" TO CT-REJECT-REASON
+004530         WHEN OTHER
+004540             MOVE TRANS-NUM TO CT-TNUM-CHECK
+004550             ADD 1 TO CT-TNUM-CHECK
+004560             IF CT-TNT-ENTRY (CT-TNUM-CHECK) = "Y"
+004570                 SET CT-RECORD-IS-INVALID TO TRUE
+004580                 MOVE "DUPLICATE TRANS-NUM" TO CT-REJECT-REASON
+004590             ELSE
+004600                 MOVE "Y" TO CT-TNT-ENTRY (CT-TNUM-CHECK)
+004610             END-IF
+004620     END-EVALUATE.
+004630 2220-EXIT.
+004640     EXIT.
+004650*
+004660*-----------------------------------------------------------*
+004670* 2230-WRITE-REJECT-RECORD - LOG THE BAD RECORD TO REJECT-   *
+004680*                   FILE AND KEEP IT OUT OF THE POSTED TOTALS *
+004690*-----------------------------------------------------------*
+004700 2230-WRITE-REJECT-RECORD.
+004710     ADD 1 TO CT-REJECT-COUNT
+004712     IF CT-REJECT-REASON NOT = "NON-NUMERIC TRANS-AMOUNT"
+004714         ADD TRANS-AMOUNT TO CT-GROSS-TOTAL
+004716     END-IF
+004720     MOVE SPACES TO CT-REJECT-LINE
+004730     STRING TR-ACCOUNT-NUM DELIMITED BY SIZE
+004740            "  " DELIMITED BY SIZE
+004750            TRANS-NUM DELIMITED BY SIZE
+004760            "  " DELIMITED BY SIZE
+004770            CT-REJECT-REASON DELIMITED BY SIZE
+004780        INTO CT-REJECT-LINE
+004790     WRITE REJ-LINE FROM CT-REJECT-LINE.
+004800 2230-EXIT.
+004810     EXIT.
+004820*
+004830*-----------------------------------------------------------*
+004840* 2300-SORT-OUTPUT - TAKE THE DETAIL RECORDS BACK IN ACCOUNT *
+004850*                   SEQUENCE AND POST THEM, BREAKING OUT A   *
+004860*                   SUBTOTAL EACH TIME THE ACCOUNT CHANGES.  *
+004870*-----------------------------------------------------------*
+004880 2300-SORT-OUTPUT.
+004890     PERFORM 2310-RETURN-SORTED-RECORD THRU 2310-EXIT
+004900     PERFORM 2320-PROCESS-SORTED-RECORD THRU 2320-EXIT
+004910         UNTIL CT-SORT-EOF
+004920     IF CT-RECORD-COUNT > 0
+004930         PERFORM 3600-WRITE-SUBTOTAL THRU 3600-EXIT
+004940     END-IF.
+004950 2300-EXIT.
+004960     EXIT.
+004970*
+004980 2310-RETURN-SORTED-RECORD.
+004990     RETURN SORT-WORK-FILE INTO CT-SORTED-RECORD
+005000         AT END
+005010             SET CT-SORT-EOF TO TRUE
+005020     END-RETURN.
+005030 2310-EXIT.
+005040     EXIT.
+005050*
+005060 2320-PROCESS-SORTED-RECORD.
+005070     IF CT-SKIPPED-COUNT < CT-SKIP-COUNT
+005080         ADD 1 TO CT-SKIPPED-COUNT
+005090     ELSE
+005100         PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT
+005110     END-IF
+005120     PERFORM 2310-RETURN-SORTED-RECORD THRU 2310-EXIT.
+005130 2320-EXIT.
+005140     EXIT.
+005150*
+005160*-----------------------------------------------------------*
+005170* 3000-PROCESS-TRANSACTION - NET THE AMOUNT INTO THE ACCOUNT *
+005180*                   SUBTOTAL AND THE GRAND TOTAL, BREAKING   *
+005190*                   ON A CHANGE OF ACCOUNT NUMBER.           *
+005200*-----------------------------------------------------------*
+005210 3000-PROCESS-TRANSACTION.
+005220     IF CT-RECORD-COUNT > 0
+005230         AND CT-SR-ACCOUNT-NUM NOT = CT-PREV-ACCOUNT-NUM
+005240         PERFORM 3600-WRITE-SUBTOTAL THRU 3600-EXIT
+005250         MOVE 0 TO CT-SUBTOTAL
+005260     END-IF
+005270     MOVE CT-SR-ACCOUNT-NUM TO CT-PREV-ACCOUNT-NUM
+005280     ADD 1 TO CT-RECORD-COUNT
+005290     ADD CT-SR-TRANS-AMOUNT TO CT-TOTAL
+005295     ADD CT-SR-TRANS-AMOUNT TO CT-GROSS-TOTAL
+005300     ADD CT-SR-TRANS-AMOUNT TO CT-SUBTOTAL
+005310     PERFORM 7500-WRITE-HISTORY-RECORD THRU 7500-EXIT
+005320     PERFORM 4010-CHECK-PAGE-BREAK THRU 4010-EXIT
+005330     MOVE SPACES TO CT-REPORT-LINE
+005340     STRING "  " DELIMITED BY SIZE
+005350            CT-SR-ACCOUNT-NUM DELIMITED BY SIZE
+005360            "   " DELIMITED BY SIZE
+005370            CT-SR-TRANS-NUM DELIMITED BY SIZE
+005380            "   " DELIMITED BY SIZE
+005390            CT-SR-TRANS-AMOUNT DELIMITED BY SIZE
+005400        INTO CT-REPORT-LINE
+005410     WRITE RPT-LINE FROM CT-REPORT-LINE
+005420     ADD 1 TO CT-LINE-COUNT
+005430     ADD 1 TO CT-SINCE-CHECKPOINT
+005440     IF CT-SINCE-CHECKPOINT >= CT-CHECKPOINT-INTERVAL
+005450         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+005460         MOVE 0 TO CT-SINCE-CHECKPOINT
+005470     END-IF.
+005480 3000-EXIT.
+005490     EXIT.
+005500*
+005510*-----------------------------------------------------------*
+005520* 7000-WRITE-CHECKPOINT - RECORD HOW FAR WE HAVE GOTTEN, AND *
+005530*                   THE ACCOUNT/SUBTOTAL IN PROGRESS, SO A   *
+005540*                   FAILED RUN CAN RESTART WITHOUT REDOING   *
+005550*                   WORK ALREADY POSTED OR LOSING TRACK OF    *
+005560*                   THE ACCOUNT GROUP IT WAS IN THE MIDDLE    *
+005570*                   OF.                                      *
+005580*-----------------------------------------------------------*
+005590 7000-WRITE-CHECKPOINT.
+005600     MOVE CT-RECORD-COUNT TO CP-RECORD-COUNT
+005610     MOVE CT-SR-TRANS-NUM TO CP-LAST-TRANS-NUM
+005620     MOVE CT-PREV-ACCOUNT-NUM TO CP-LAST-ACCOUNT-NUM
+005630     MOVE CT-TOTAL TO CP-RUNNING-TOTAL
+005640     MOVE CT-SUBTOTAL TO CP-RUNNING-SUBTOTAL
+005642     MOVE CT-GROSS-TOTAL TO CP-GROSS-TOTAL
+005644     MOVE CT-PAGE-NUM TO CP-PAGE-NUM
+005650     OPEN EXTEND CHECKPOINT-FILE
+005660     WRITE CP-RECORD
+005670     CLOSE CHECKPOINT-FILE.
+005680 7000-EXIT.
+005690     EXIT.
+005700*
+005710*-----------------------------------------------------------*
+005720* 7500-WRITE-HISTORY-RECORD - APPEND THE JUST-POSTED DETAIL   *
+005730*                   RECORD, WITH ITS BUSINESS DATE AND THE    *
+005740*                   RUNNING TOTAL AT THIS POINT, TO HISTORY-   *
+005750*                   FILE SO IT SURVIVES TOMORROW'S OVERWRITE   *
+005760*                   OF TRANSACTIONS.TXT.                       *
+005770*-----------------------------------------------------------*
+005780 7500-WRITE-HISTORY-RECORD.
+005790     MOVE CT-TOTAL TO CT-TOTAL-DISPLAY
+005800     MOVE SPACES TO CT-HISTORY-LINE
+005810     STRING CT-SR-TRANS-DATE DELIMITED BY SIZE
+005820            "  " DELIMITED BY SIZE
+005830            CT-SR-ACCOUNT-NUM DELIMITED BY SIZE
+005840            "  " DELIMITED BY SIZE
+005850            CT-SR-TRANS-NUM DELIMITED BY SIZE
+005860            "  " DELIMITED BY SIZE
+005870            CT-SR-TRANS-AMOUNT DELIMITED BY SIZE
+005880            "  " DELIMITED BY SIZE
+005890            CT-TOTAL-DISPLAY DELIMITED BY SIZE
+005900        INTO CT-HISTORY-LINE
+005910     WRITE HIST-LINE FROM CT-HISTORY-LINE.
+005920 7500-EXIT.
+005930     EXIT.
+005940*
+005950*-----------------------------------------------------------*
+005960* 3600-WRITE-SUBTOTAL - EMIT THE SUBTOTAL FOR THE ACCOUNT    *
+005970*                   THAT JUST FINISHED.                     *
+005980*-----------------------------------------------------------*
+005990 3600-WRITE-SUBTOTAL.
+006000     PERFORM 4010-CHECK-PAGE-BREAK THRU 4010-EXIT
+006010     MOVE SPACES TO CT-REPORT-LINE
+006020     MOVE CT-SUBTOTAL TO CT-SUBTOTAL-DISPLAY
+006030     STRING "  SOUS-TOTAL COMPTE " DELIMITED BY SIZE
+006040            CT-PREV-ACCOUNT-NUM DELIMITED BY SIZE
+006050            " : " DELIMITED BY SIZE
+006060            CT-SUBTOTAL-DISPLAY DELIMITED BY SIZE
+006070        INTO CT-REPORT-LINE
+006080     WRITE RPT-LINE FROM CT-REPORT-LINE
+006090     ADD 1 TO CT-LINE-COUNT.
+006100 3600-EXIT.
+006110     EXIT.
+006120*
+006130*-----------------------------------------------------------*
+006140* 4000-WRITE-REPORT-HEADINGS - START A NEW PAGE: RUN DATE,   *
+006150*                   PAGE NUMBER AND COLUMN HEADINGS.         *
+006160*-----------------------------------------------------------*
+006170 4000-WRITE-REPORT-HEADINGS.
+006180     ADD 1 TO CT-PAGE-NUM
+006190     MOVE SPACES TO CT-REPORT-LINE
+006200     STRING "RAPPORT DES TRANSACTIONS" DELIMITED BY SIZE
+006210            "          PAGE " DELIMITED BY SIZE
+006220            CT-PAGE-NUM DELIMITED BY SIZE
+006230        INTO CT-REPORT-LINE
+006240     WRITE RPT-LINE FROM CT-REPORT-LINE
+006250     MOVE SPACES TO CT-REPORT-LINE
+006260     STRING "DATE D'EXECUTION : " DELIMITED BY SIZE
+006270            CT-RUN-DATE-DISPLAY DELIMITED BY SIZE
+006280        INTO CT-REPORT-LINE
+006290     WRITE RPT-LINE FROM CT-REPORT-LINE
+006300     MOVE SPACES TO RPT-LINE
+006310     WRITE RPT-LINE
+006320     MOVE SPACES TO CT-REPORT-LINE
+006330     STRING "  COMPTE   N.TRANS   MONTANT" DELIMITED BY SIZE
+006340        INTO CT-REPORT-LINE
+006350     WRITE RPT-LINE FROM CT-REPORT-LINE
+006360     MOVE 0 TO CT-LINE-COUNT.
+006370 4000-EXIT.
+006380     EXIT.
+006390*
+006400*-----------------------------------------------------------*
+006410* 4010-CHECK-PAGE-BREAK - START A NEW PAGE WHEN THE CURRENT  *
+006420*                   ONE IS FULL.                             *
+006430*-----------------------------------------------------------*
+006440 4010-CHECK-PAGE-BREAK.
+006450     IF CT-LINE-COUNT >= CT-LINES-PER-PAGE
+006460         PERFORM 4000-WRITE-REPORT-HEADINGS THRU 4000-EXIT
+006470     END-IF.
+006480 4010-EXIT.
+006490     EXIT.
+006500*
+006510*-----------------------------------------------------------*
+006520* 8000-RECONCILE-CONTROLS - COMPARE WHAT WE ACTUALLY TALLIED *
+006530*                   AGAINST WHAT THE HEADER PROMISED AND     *
+006540*                   WHAT THE TRAILER CONFIRMS, AND SET       *
+006550*                   CT-BALANCE-SWITCH SO 9000-TERMINATE      *
+006560*                   KNOWS WHETHER THE GL EXTRACT IS SAFE TO   *
+006570*                   PUBLISH.                                  *
+006580*-----------------------------------------------------------*
+006590 8000-RECONCILE-CONTROLS.
+006600     ADD CT-RECORD-COUNT CT-REJECT-COUNT GIVING CT-TOTAL-COUNT
+006610     IF NOT TRAILER-WAS-FOUND
+006620         DISPLAY "CALCUL-TRANSACTIONS - TRAILER RECORD NOT "
+006630             "FOUND - TOTALS ARE SUSPECT"
+006640         MOVE 16 TO RETURN-CODE
+006650     ELSE
+006660         IF CT-TOTAL-COUNT = CT-EXPECTED-COUNT
+006670             AND CT-TOTAL-COUNT = CT-TRAILER-COUNT
+006680             AND CT-GROSS-TOTAL = CT-EXPECTED-TOTAL
+006690             AND CT-GROSS-TOTAL = CT-TRAILER-TOTAL
+006700             DISPLAY "CALCUL-TRANSACTIONS - CONTROL TOTALS "
+006710                 "RECONCILE - RUN IS IN BALANCE"
+006720             DISPLAY "  RECORDS REJECTED : " CT-REJECT-COUNT
+006730             SET CT-RUN-IS-BALANCED TO TRUE
+006740             PERFORM 8500-CLEAR-CHECKPOINT THRU 8500-EXIT
+006750         ELSE
+006760             DISPLAY "CALCUL-TRANSACTIONS - CONTROL TOTALS "
+006770                 "DO NOT RECONCILE - RUN IS OUT OF BALANCE"
+006780             DISPLAY "  RECORDS TALLIED  : " CT-RECORD-COUNT
+006790             DISPLAY "  RECORDS REJECTED : " CT-REJECT-COUNT
+006800             DISPLAY "  RECORDS EXPECTED : " CT-EXPECTED-COUNT
+006810             DISPLAY "  RECORDS PER TRLR : " CT-TRAILER-COUNT
+006820             DISPLAY "  TOTAL TALLIED    : " CT-GROSS-TOTAL
+006830             DISPLAY "  TOTAL EXPECTED   : " CT-EXPECTED-TOTAL
+006840             DISPLAY "  TOTAL PER TRLR   : " CT-TRAILER-TOTAL
+006850             MOVE 8 TO RETURN-CODE
+006860         END-IF
+006870     END-IF.
+006880 8000-EXIT.
+006890     EXIT.
+006900*
+006910*-----------------------------------------------------------*
+006920* 8500-CLEAR-CHECKPOINT - THE RUN CAME OUT IN BALANCE, SO ANY *
+006930*                   LEFTOVER CHECKPOINT NO LONGER APPLIES.    *
+006940*-----------------------------------------------------------*
+006950 8500-CLEAR-CHECKPOINT.
+006960     OPEN OUTPUT CHECKPOINT-FILE
+006970     CLOSE CHECKPOINT-FILE.
+006980 8500-EXIT.
+006990     EXIT.
+007000*-----------------------------------------------------------*
+007010* 9000-TERMINATE - PRINT THE GRAND TOTAL, WRITE THE GL       *
+007020*                   EXTRACT WHEN THE RUN RECONCILED, AND     *
+007030*                   CLOSE FILES.                             *
+007040*-----------------------------------------------------------*
+007050 9000-TERMINATE.
+007060     PERFORM 4010-CHECK-PAGE-BREAK THRU 4010-EXIT
+007070     MOVE SPACES TO CT-REPORT-LINE
+007080     MOVE CT-TOTAL TO CT-TOTAL-DISPLAY
+007090     STRING "TOTAL DES TRANSACTIONS : " DELIMITED BY SIZE
+007100            CT-TOTAL-DISPLAY DELIMITED BY SIZE
+007110        INTO CT-REPORT-LINE
+007120     WRITE RPT-LINE FROM CT-REPORT-LINE
+007130     DISPLAY "Total des transactions : " CT-TOTAL
+007140     IF CT-RUN-IS-BALANCED
+007150         PERFORM 9500-WRITE-GL-EXTRACT THRU 9500-EXIT
+007160     ELSE
+007170         DISPLAY "CALCUL-TRANSACTIONS - RUN OUT OF BALANCE - "
+007180             "GL EXTRACT NOT WRITTEN"
+007190     END-IF
+007200     CLOSE TRANS-FILE
+007210     CLOSE REPORT-FILE
+007220     CLOSE REJECT-FILE
+007230     CLOSE HISTORY-FILE
+007240     CLOSE GL-EXTRACT-FILE.
+007250 9000-EXIT.
+007260     EXIT.
+007270*
+007280*-----------------------------------------------------------*
+007290* 9500-WRITE-GL-EXTRACT - WRITE THE SINGLE FIXED-FORMAT      *
+007300*                   RECORD (BATCH DATE, RECORD COUNT, TOTAL   *
+007310*                   AMOUNT) THE GENERAL LEDGER FEED PICKS UP. *
+007320*-----------------------------------------------------------*
+007330 9500-WRITE-GL-EXTRACT.
+007340     MOVE CT-RUN-DATE-YYYYMMDD TO GL-BATCH-DATE
+007350     MOVE CT-RECORD-COUNT TO GL-RECORD-COUNT
+007360     MOVE CT-TOTAL TO GL-TOTAL-AMOUNT
+007370     WRITE GL-EXTRACT-RECORD.
+007380 9500-EXIT.
+007390     EXIT.
