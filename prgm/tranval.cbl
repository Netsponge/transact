@@ -0,0 +1,278 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    Valider-Transactions.
+000030 AUTHOR.        R. DELORME.
+000040 INSTALLATION.  TRANSACTION PROCESSING - DAILY BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY                                       *
+000100*-----------------------------------------------------------*
+000110*  2026-08-09  RD   ORIGINAL VERSION - A STANDALONE PRE-FLIGHT *
+000120*                   VALIDATION PASS OVER TRANS-FILE, SO THE    *
+000130*                   BATCH STREAM CAN CHECK A DAY'S FILE FOR    *
+000140*                   MISSING HEADER/TRAILER RECORDS, BAD DETAIL *
+000150*                   LINES AND OUT-OF-BALANCE CONTROL TOTALS    *
+000160*                   BEFORE CALCUL-TRANSACTIONS EVER OPENS IT.  *
+000170*                   SETS RETURN-CODE FOR THE CALLING JOB STEP: *
+000180*                     0  - CLEAN, NO REJECTS, IN BALANCE       *
+000190*                     4  - IN BALANCE BUT SOME RECORDS REJECTED*
+000200*                     8  - OUT OF BALANCE (COUNT OR TOTAL      *
+000210*                          MISMATCH AGAINST HEADER/TRAILER)    *
+000220*                     16 - MISSING OR INVALID HEADER/TRAILER   *
+000230*  2026-08-09  RD   VT-TNUM-CHECK IS NOW BUMPED BY ONE AFTER   *
+000240*                   THE MOVE FROM TRANS-NUM SO A TRANS-NUM OF  *
+000250*                   "0000" SUBSCRIPTS ENTRY 1 RATHER THAN THE  *
+000260*                   OUT-OF-BOUNDS ENTRY 0.                     *
+000270*-----------------------------------------------------------*
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT TRANS-FILE ASSIGN TO "transactions.txt"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330     SELECT REJECT-FILE ASSIGN TO "reject.txt"
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000350*
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  TRANS-FILE.
+000390     COPY TRANREC.
+000400*
+000410 FD  REJECT-FILE.
+000420 01  REJ-LINE                   PIC X(132).
+000430*
+000440 WORKING-STORAGE SECTION.
+000450*-----------------------------------------------------------*
+000460* SWITCHES                                                   *
+000470*-----------------------------------------------------------*
+000480 77  END-OF-FILE               PIC X(01)  VALUE "N".
+000490     88  NO-MORE-RECORDS                   VALUE "Y".
+000500 77  VT-TRAILER-SEEN            PIC X(01)  VALUE "N".
+000510     88  TRAILER-WAS-FOUND                  VALUE "Y".
+000520 77  VT-VALID-SWITCH            PIC X(01)  VALUE "Y".
+000530     88  VT-RECORD-IS-VALID                 VALUE "Y".
+000540     88  VT-RECORD-IS-INVALID               VALUE "N".
+000550*
+000560*-----------------------------------------------------------*
+000570* ACCUMULATORS AND CONTROL TOTALS                            *
+000580*-----------------------------------------------------------*
+000590 77  VT-TOTAL                  PIC S9(09)V99 COMP-3 VALUE 0.
+000595 77  VT-GROSS-TOTAL            PIC S9(09)V99 COMP-3 VALUE 0.
+000600 77  VT-RECORD-COUNT           PIC 9(07)     COMP-3 VALUE 0.
+000610 77  VT-REJECT-COUNT           PIC 9(07)            VALUE 0.
+000620 77  VT-TOTAL-COUNT            PIC 9(07)            VALUE 0.
+000630 77  VT-EXPECTED-COUNT         PIC 9(07)            VALUE 0.
+000640 77  VT-EXPECTED-TOTAL         PIC S9(07)V99        VALUE 0.
+000650 77  VT-TRAILER-COUNT          PIC 9(07)            VALUE 0.
+000660 77  VT-TRAILER-TOTAL          PIC S9(07)V99        VALUE 0.
+000670*
+000680*-----------------------------------------------------------*
+000690* VALIDATION FIELDS                                          *
+000700*-----------------------------------------------------------*
+000710 77  VT-REJECT-REASON          PIC X(30)            VALUE SPACES.
+000720 77  VT-TNUM-CHECK             PIC 9(04) COMP        VALUE 0.
+000730 01  VT-TRANS-NUM-TABLE.
+000740     05  VT-TNT-ENTRY          PIC X(01)
+000750                                OCCURS 10000 TIMES
+000760                                VALUE "N".
+000770*
+000780 01  VT-REJECT-LINE             PIC X(132).
+000790*
+000800 PROCEDURE DIVISION.
+000810*-----------------------------------------------------------*
+000820* 0000-MAINLINE                                               *
+000830*-----------------------------------------------------------*
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000860     PERFORM 2000-VALIDATE-DETAIL-RECORDS THRU 2000-EXIT
+000870     PERFORM 8000-RECONCILE-CONTROLS THRU 8000-EXIT
+000880     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000890     STOP RUN.
+000900*
+000910*-----------------------------------------------------------*
+000920* 1000-INITIALIZE - OPEN FILES AND EDIT THE HEADER RECORD    *
+000930*-----------------------------------------------------------*
+000940 1000-INITIALIZE.
+000950     OPEN INPUT TRANS-FILE
+000960     OPEN OUTPUT REJECT-FILE
+000970     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT
+000980     PERFORM 1100-EDIT-HEADER-RECORD THRU 1100-EXIT
+000990     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT.
+001000 1000-EXIT.
+001010     EXIT.
+001020*
+001030*-----------------------------------------------------------*
+001040* 1100-EDIT-HEADER-RECORD - THE FIRST RECORD ON TRANS-FILE   *
+001050*                   MUST BE A HEADER. NO HEADER, NO RUN.     *
+001060*-----------------------------------------------------------*
+001070 1100-EDIT-HEADER-RECORD.
+001080     IF NO-MORE-RECORDS OR NOT TR-HEADER-RECORD
+001090         DISPLAY "VALIDER-TRANSACTIONS - MISSING OR INVALID "
+001100             "HEADER RECORD - RUN ABORTED"
+001110         MOVE 16 TO RETURN-CODE
+001120         CLOSE TRANS-FILE
+001130         CLOSE REJECT-FILE
+001140         STOP RUN
+001150     END-IF
+001160     MOVE TR-HDR-RECORD-COUNT TO VT-EXPECTED-COUNT
+001170     MOVE TR-HDR-CONTROL-TOTAL TO VT-EXPECTED-TOTAL.
+001180 1100-EXIT.
+001190     EXIT.
+001200*
+001210*-----------------------------------------------------------*
+001220* 2000-VALIDATE-DETAIL-RECORDS - CHECK EVERY DETAIL RECORD   *
+001230*                   AHEAD OF THE TRAILER, ROUTING BAD ONES   *
+001240*                   TO REJECT-FILE.                          *
+001250*-----------------------------------------------------------*
+001260 2000-VALIDATE-DETAIL-RECORDS.
+001270     PERFORM 2110-VALIDATE-ONE-RECORD THRU 2110-EXIT
+001280         UNTIL NO-MORE-RECORDS.
+001290 2000-EXIT.
+001300     EXIT.
+001310*
+001320 2110-VALIDATE-ONE-RECORD.
+001330     PERFORM 2120-VALIDATE-DETAIL-RECORD THRU 2120-EXIT
+001340     IF VT-RECORD-IS-VALID
+001350         ADD 1 TO VT-RECORD-COUNT
+001360         ADD TRANS-AMOUNT TO VT-TOTAL
+001365         ADD TRANS-AMOUNT TO VT-GROSS-TOTAL
+001370     ELSE
+001380         PERFORM 2130-WRITE-REJECT-RECORD THRU 2130-EXIT
+001390     END-IF
+001400     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT.
+001410 2110-EXIT.
+001420     EXIT.
+001430*
+001440*-----------------------------------------------------------*
+001450* 2100-READ-TRANS-RECORD - READ THE NEXT RECORD. A TRAILER   *
+001460*                   RECORD ENDS THE DETAIL LOOP JUST LIKE    *
+001470*                   END OF FILE DOES.                        *
+001480*-----------------------------------------------------------*
+001490 2100-READ-TRANS-RECORD.
+001500     READ TRANS-FILE INTO TRANS-RECORD
+001510         AT END
+001520             SET NO-MORE-RECORDS TO TRUE
+001530     END-READ
+001540     IF NOT NO-MORE-RECORDS AND TR-TRAILER-RECORD
+001550         PERFORM 1200-EDIT-TRAILER-RECORD THRU 1200-EXIT
+001560         SET NO-MORE-RECORDS TO TRUE
+001570     END-IF.
+001580 2100-EXIT.
+001590     EXIT.
+001600*
+001610*-----------------------------------------------------------*
+001620* 1200-EDIT-TRAILER-RECORD - SAVE THE TRAILER'S CONTROL      *
+001630*                   FIGURES BEFORE THE RECORD AREA IS REUSED *
+001640*-----------------------------------------------------------*
+001650 1200-EDIT-TRAILER-RECORD.
+001660     SET TRAILER-WAS-FOUND TO TRUE
+001670     MOVE TR-TRL-RECORD-COUNT TO VT-TRAILER-COUNT
+001680     MOVE TR-TRL-CONTROL-TOTAL TO VT-TRAILER-TOTAL.
+001690 1200-EXIT.
+001700     EXIT.
+001710*
+001720*-----------------------------------------------------------*
+001730* 2120-VALIDATE-DETAIL-RECORD - REJECT A BLANK OR NON-NUMERIC *
+001740*                   TRANS-NUM, A NON-NUMERIC TRANS-AMOUNT, OR *
+001750*                   A TRANS-NUM WE HAVE ALREADY SEEN ON THIS  *
+001760*                   RUN. VT-TNUM-CHECK IS BUMPED BY ONE SO    *
+001770*                   TRANS-NUM "0000" SUBSCRIPTS ENTRY 1       *
+001780*                   RATHER THAN THE OUT-OF-BOUNDS ENTRY 0.    *
+001790*-----------------------------------------------------------*
+001800 2120-VALIDATE-DETAIL-RECORD.
+001810     SET VT-RECORD-IS-VALID TO TRUE
+001820     MOVE SPACES TO VT-REJECT-REASON
+001830     EVALUATE TRUE
+001840         WHEN TRANS-NUM = SPACES
+001850             SET VT-RECORD-IS-INVALID TO TRUE
+001860             MOVE "BLANK TRANS-NUM" TO VT-REJECT-REASON
+001870         WHEN TRANS-NUM NOT NUMERIC
+001880             SET VT-RECORD-IS-INVALID TO TRUE
+001890             MOVE "NON-NUMERIC TRANS-NUM" TO VT-REJECT-REASON
+001900         WHEN TRANS-AMOUNT NOT NUMERIC
+001910             SET VT-RECORD-IS-INVALID TO TRUE
+001920             MOVE "NON-NUMERIC TRANS-AMOUNT" TO VT-REJECT-REASON
+001930         WHEN OTHER
+001940             MOVE TRANS-NUM TO VT-TNUM-CHECK
+001950             ADD 1 TO VT-TNUM-CHECK
+001960             IF VT-TNT-ENTRY (VT-TNUM-CHECK) = "Y"
+001970                 SET VT-RECORD-IS-INVALID TO TRUE
+001980                 MOVE "DUPLICATE TRANS-NUM" TO VT-REJECT-REASON
+001990             ELSE
+002000                 MOVE "Y" TO VT-TNT-ENTRY (VT-TNUM-CHECK)
+002010             END-IF
+002020     END-EVALUATE.
+002030 2120-EXIT.
+002040     EXIT.
+002050*
+002060*-----------------------------------------------------------*
+002070* 2130-WRITE-REJECT-RECORD - LOG THE BAD RECORD TO REJECT-   *
+002080*                   FILE AND KEEP IT OUT OF THE VALIDATED     *
+002090*                   TOTALS.                                   *
+002100*-----------------------------------------------------------*
+002110 2130-WRITE-REJECT-RECORD.
+002120     ADD 1 TO VT-REJECT-COUNT
+002122     IF VT-REJECT-REASON NOT = "NON-NUMERIC TRANS-AMOUNT"
+002124         ADD TRANS-AMOUNT TO VT-GROSS-TOTAL
+002126     END-IF
+002130     MOVE SPACES TO VT-REJECT-LINE
+002140     STRING TR-ACCOUNT-NUM DELIMITED BY SIZE
+002150            "  " DELIMITED BY SIZE
+002160            TRANS-NUM DELIMITED BY SIZE
+002170            "  " DELIMITED BY SIZE
+002180            VT-REJECT-REASON DELIMITED BY SIZE
+002190        INTO VT-REJECT-LINE
+002200     WRITE REJ-LINE FROM VT-REJECT-LINE.
+002210 2130-EXIT.
+002220     EXIT.
+002230*
+002240*-----------------------------------------------------------*
+002250* 8000-RECONCILE-CONTROLS - COMPARE WHAT WE ACTUALLY TALLIED *
+002260*                   AGAINST WHAT THE HEADER PROMISED AND     *
+002270*                   WHAT THE TRAILER CONFIRMS, AND SET THE    *
+002280*                   RETURN-CODE THE JOB STEP WILL TEST.       *
+002290*-----------------------------------------------------------*
+002300 8000-RECONCILE-CONTROLS.
+002310     ADD VT-RECORD-COUNT VT-REJECT-COUNT GIVING VT-TOTAL-COUNT
+002320     IF NOT TRAILER-WAS-FOUND
+002330         DISPLAY "VALIDER-TRANSACTIONS - TRAILER RECORD NOT "
+002340             "FOUND - TOTALS ARE SUSPECT"
+002350         MOVE 16 TO RETURN-CODE
+002360     ELSE
+002370         IF VT-TOTAL-COUNT = VT-EXPECTED-COUNT
+002380             AND VT-TOTAL-COUNT = VT-TRAILER-COUNT
+002390             AND VT-GROSS-TOTAL = VT-EXPECTED-TOTAL
+002400             AND VT-GROSS-TOTAL = VT-TRAILER-TOTAL
+002410             DISPLAY "VALIDER-TRANSACTIONS - CONTROL TOTALS "
+002420                 "RECONCILE - FILE IS FIT TO TOTAL"
+002430             IF VT-REJECT-COUNT > 0
+002440                 DISPLAY "  RECORDS REJECTED : " VT-REJECT-COUNT
+002450                 MOVE 4 TO RETURN-CODE
+002460             ELSE
+002470                 MOVE 0 TO RETURN-CODE
+002480             END-IF
+002490         ELSE
+002500             DISPLAY "VALIDER-TRANSACTIONS - CONTROL TOTALS DO "
+002510                 "NOT RECONCILE - FILE IS OUT OF BALANCE"
+002520             DISPLAY "  RECORDS TALLIED  : " VT-RECORD-COUNT
+002530             DISPLAY "  RECORDS REJECTED : " VT-REJECT-COUNT
+002540             DISPLAY "  RECORDS EXPECTED : " VT-EXPECTED-COUNT
+002550             DISPLAY "  RECORDS PER TRLR : " VT-TRAILER-COUNT
+002560             DISPLAY "  TOTAL TALLIED    : " VT-GROSS-TOTAL
+002570             DISPLAY "  TOTAL EXPECTED   : " VT-EXPECTED-TOTAL
+002580             DISPLAY "  TOTAL PER TRLR   : " VT-TRAILER-TOTAL
+002590             MOVE 8 TO RETURN-CODE
+002600         END-IF
+002610     END-IF.
+002620 8000-EXIT.
+002630     EXIT.
+002640*
+002650*-----------------------------------------------------------*
+002660* 9000-TERMINATE - CLOSE FILES. RETURN-CODE WAS ALREADY SET  *
+002670*                   BY 8000-RECONCILE-CONTROLS.              *
+002680*-----------------------------------------------------------*
+002690 9000-TERMINATE.
+002700     CLOSE TRANS-FILE
+002710     CLOSE REJECT-FILE.
+002720 9000-EXIT.
+002730     EXIT.
