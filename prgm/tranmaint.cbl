@@ -0,0 +1,478 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    Maintenir-Transactions.
+000120 AUTHOR.        R. DELORME.
+000130 INSTALLATION.  TRANSACTION PROCESSING - DAILY BATCH.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170*-----------------------------------------------------------*
+000180* MODIFICATION HISTORY                                       *
+000190*-----------------------------------------------------------*
+000200*  2026-08-09  RD   ORIGINAL VERSION - APPLIES ADD, CORRECT   *
+000210*                   AND DELETE REQUESTS FROM MAINT-FILE TO A  *
+000220*                   COPY OF TRANS-FILE SO CORRECTIONS NO      *
+000230*                   LONGER HAVE TO BE HAND-EDITED INTO        *
+000240*                   TRANSACTIONS.TXT.                         *
+000250*  2026-08-09  RD   NEW DETAIL LINES ARE STAMPED WITH TODAY'S *
+000260*                   DATE AS THEY ARE CAPTURED. A CORRECTED OR *
+000270*                   UNCHANGED DETAIL LINE KEEPS THE TR-TRANS- *
+000280*                   DATE ALREADY ON THE MASTER RECORD.        *
+000290*  2026-08-09  RD   MT-SUBSCRIPT IS NOW BUMPED BY ONE AFTER   *
+000300*                   EACH MOVE FROM A TRANS-NUM SO A TRANS-NUM *
+000310*                   OF "0000" ADDRESSES ENTRY 1 RATHER THAN   *
+000320*                   THE OUT-OF-BOUNDS ENTRY 0. MT-ADD-COUNT   *
+000330*                   IS NOW CHECKED AGAINST MT-ADD-TABLE'S     *
+000340*                   CAPACITY BEFORE EACH ADD IS FILED, SO A   *
+000350*                   BATCH OF 999 OR MORE ADDS ABORTS INSTEAD  *
+000360*                   OF WRAPPING THE COUNT BACK TO ZERO.       *
+000370*  2026-08-09  RD   FD NEW-TRANS-FILE NOW COPIES TRANREC      *
+000380*                   (RENAMING ITS FIELDS TO NTF-* VIA         *
+000390*                   REPLACING) INSTEAD OF HAND-REDEFINING THE *
+000400*                   HEADER/DETAIL/TRAILER SHAPE A SECOND TIME *
+000410*                   SO A FUTURE TRANREC CHANGE CANNOT SILENTLY*
+000420*                   DESYNCHRONIZE THE TWO.                    *
+000430*  2026-08-09  RD   3200-TALLY-ONE-MASTER-RECORD AND          *
+000440*                   4300-COPY-ONE-MASTER-RECORD NOW CHECK A   *
+000450*                   MASTER DETAIL RECORD'S TRANS-NUM FOR BLANK*
+000460*                   OR NON-NUMERIC BEFORE USING IT TO SUBSCRIPT*
+000470*                   MT-ACTION-TABLE, THE SAME AS CALCUL-       *
+000480*                   TRANSACTIONS AND VALIDER-TRANSACTIONS      *
+000490*                   ALREADY DO ON THE INPUT SIDE. A MASTER     *
+000500*                   RECORD THAT FAILS THE CHECK CANNOT BE      *
+000510*                   LOOKED UP FOR A PENDING CORRECT OR DELETE, *
+000520*                   SO IT IS CARRIED THROUGH UNMAINTAINED.     *
+000530*  2026-08-09  RD   3000-PASS-ONE-COUNT-TOTALS AND            *
+000540*                   4000-PASS-TWO-WRITE-OUTPUT NOW ABORT THE   *
+000550*                   RUN IF TRANS-FILE'S FIRST RECORD IS NOT A  *
+000560*                   HEADER, THE SAME "NO HEADER, NO RUN" CHECK *
+000570*                   CALCUL-TRANSACTIONS AND VALIDER-           *
+000580*                   TRANSACTIONS ALREADY MAKE.                 *
+000590*-----------------------------------------------------------*
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT TRANS-FILE ASSIGN TO "transactions.txt"
+000640         ORGANIZATION IS LINE SEQUENTIAL.
+000650     SELECT MAINT-FILE ASSIGN TO "maintenance.txt"
+000660         ORGANIZATION IS LINE SEQUENTIAL.
+000670     SELECT NEW-TRANS-FILE ASSIGN TO "transactions.new"
+000680         ORGANIZATION IS LINE SEQUENTIAL.
+000690*
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  TRANS-FILE.
+000730     COPY TRANREC.
+000740*
+000750 FD  NEW-TRANS-FILE.
+000760     COPY TRANREC REPLACING
+000770         ==TRANS-RECORD== BY ==NTF-RECORD==
+000780         ==TR-RECORD-TYPE== BY ==NTF-RECORD-TYPE==
+000790         ==TR-HEADER-RECORD== BY ==NTF-HEADER-RECORD==
+000800         ==TR-DETAIL-RECORD== BY ==NTF-DETAIL-RECORD==
+000810         ==TR-TRAILER-RECORD== BY ==NTF-TRAILER-RECORD==
+000820         ==TR-DETAIL-AREA== BY ==NTF-DETAIL-AREA==
+000830         ==TR-ACCOUNT-NUM== BY ==NTF-ACCOUNT-NUM==
+000840         ==TRANS-NUM== BY ==NTF-TRANS-NUM==
+000850         ==TR-TRANS-DATE== BY ==NTF-TRANS-DATE==
+000860         ==TRANS-AMOUNT== BY ==NTF-TRANS-AMOUNT==
+000870         ==TR-HEADER-AREA== BY ==NTF-HEADER-AREA==
+000880         ==TR-HDR-RECORD-COUNT== BY ==NTF-HDR-RECORD-COUNT==
+000890         ==TR-HDR-CONTROL-TOTAL== BY ==NTF-HDR-CONTROL-TOTAL==
+000900         ==TR-TRAILER-AREA== BY ==NTF-TRAILER-AREA==
+000910         ==TR-TRL-RECORD-COUNT== BY ==NTF-TRL-RECORD-COUNT==
+000920         ==TR-TRL-CONTROL-TOTAL== BY ==NTF-TRL-CONTROL-TOTAL==.
+000930*
+000940 FD  MAINT-FILE.
+000950 01  MAINT-RECORD.
+000960     05  MT-ACTION              PIC X(01).
+000970         88  MT-ACTION-IS-ADD           VALUE "A".
+000980         88  MT-ACTION-IS-CORRECT       VALUE "C".
+000990         88  MT-ACTION-IS-DELETE        VALUE "D".
+001000     05  MT-ACCOUNT-NUM         PIC X(04).
+001010     05  MT-TRANS-NUM           PIC X(04).
+001020     05  MT-AMOUNT              PIC S9(07)V99
+001030                                SIGN IS TRAILING SEPARATE.
+001040*
+001050 WORKING-STORAGE SECTION.
+001060*-----------------------------------------------------------*
+001070* SWITCHES                                                   *
+001080*-----------------------------------------------------------*
+001090 77  MT-MAINT-SWITCH            PIC X(01)  VALUE "N".
+001100     88  MT-MAINT-EOF                       VALUE "Y".
+001110 77  MT-MASTER-SWITCH           PIC X(01)  VALUE "N".
+001120     88  MT-MASTER-EOF                       VALUE "Y".
+001130*
+001140 77  MT-TODAY-DATE              PIC 9(08)   VALUE 0.
+001150*
+001160*-----------------------------------------------------------*
+001170* PENDING-ACTION TABLE - ONE ENTRY PER POSSIBLE TRANS-NUM,   *
+001180* CARRYING WHATEVER CORRECTION OR DELETION APPLIES TO IT.    *
+001190*-----------------------------------------------------------*
+001200 01  MT-ACTION-TABLE.
+001210     05  MT-ACTION-ENTRY        OCCURS 10000 TIMES.
+001220         10  MT-PENDING-ACTION      PIC X(01) VALUE SPACE.
+001230         10  MT-PENDING-ACCOUNT     PIC X(04).
+001240         10  MT-PENDING-AMOUNT      PIC S9(07)V99
+001250                                    SIGN IS TRAILING SEPARATE.
+001260*
+001270*-----------------------------------------------------------*
+001280* PENDING-ADD TABLE - NEW DETAIL LINES TO APPEND.            *
+001290*-----------------------------------------------------------*
+001300 01  MT-ADD-TABLE.
+001310     05  MT-ADD-ENTRY           OCCURS 999 TIMES.
+001320         10  MT-ADD-ACCOUNT         PIC X(04).
+001330         10  MT-ADD-TRANS-NUM       PIC X(04).
+001340         10  MT-ADD-DATE            PIC 9(08).
+001350         10  MT-ADD-AMOUNT          PIC S9(07)V99
+001360                                    SIGN IS TRAILING SEPARATE.
+001370 77  MT-ADD-COUNT               PIC 9(03) COMP  VALUE 0.
+001380 77  MT-ADD-INDEX               PIC 9(03) COMP  VALUE 0.
+001390*
+001400*-----------------------------------------------------------*
+001410* MAINTENANCE COUNTS                                         *
+001420*-----------------------------------------------------------*
+001430 77  MT-ADDED-COUNT             PIC 9(05)       VALUE 0.
+001440 77  MT-CORRECTED-COUNT         PIC 9(05)       VALUE 0.
+001450 77  MT-DELETED-COUNT           PIC 9(05)       VALUE 0.
+001460 77  MT-REJECTED-COUNT          PIC 9(05)       VALUE 0.
+001470 77  MT-SUBSCRIPT               PIC 9(04) COMP  VALUE 0.
+001480*
+001490*-----------------------------------------------------------*
+001500* FINAL HEADER/TRAILER CONTROL FIGURES                       *
+001510*-----------------------------------------------------------*
+001520 77  MT-FINAL-COUNT             PIC 9(07)       VALUE 0.
+001530 77  MT-FINAL-TOTAL             PIC S9(07)V99   VALUE 0.
+001540*
+001550 PROCEDURE DIVISION.
+001560*-----------------------------------------------------------*
+001570* 0000-MAINLINE                                               *
+001580*-----------------------------------------------------------*
+001590 0000-MAINLINE.
+001600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001610     PERFORM 2000-LOAD-MAINTENANCE THRU 2000-EXIT
+001620     PERFORM 3000-PASS-ONE-COUNT-TOTALS THRU 3000-EXIT
+001630     PERFORM 4000-PASS-TWO-WRITE-OUTPUT THRU 4000-EXIT
+001640     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001650     STOP RUN.
+001660*
+001670*-----------------------------------------------------------*
+001680* 1000-INITIALIZE - OPEN THE MAINTENANCE FILE.                *
+001690*-----------------------------------------------------------*
+001700 1000-INITIALIZE.
+001710     ACCEPT MT-TODAY-DATE FROM DATE YYYYMMDD
+001720     OPEN INPUT MAINT-FILE.
+001730 1000-EXIT.
+001740     EXIT.
+001750*
+001760*-----------------------------------------------------------*
+001770* 2000-LOAD-MAINTENANCE - READ EVERY MAINTENANCE REQUEST AND *
+001780*                   FILE IT AWAY BY TRANS-NUM SO THE MASTER   *
+001790*                   PASSES BELOW CAN APPLY IT.                *
+001800*-----------------------------------------------------------*
+001810 2000-LOAD-MAINTENANCE.
+001820     PERFORM 2100-READ-MAINT-RECORD THRU 2100-EXIT
+001830     PERFORM 2200-FILE-MAINT-RECORD THRU 2200-EXIT
+001840         UNTIL MT-MAINT-EOF
+001850     CLOSE MAINT-FILE.
+001860 2000-EXIT.
+001870     EXIT.
+001880*
+001890 2100-READ-MAINT-RECORD.
+001900     READ MAINT-FILE
+001910         AT END
+001920             SET MT-MAINT-EOF TO TRUE
+001930     END-READ.
+001940 2100-EXIT.
+001950     EXIT.
+001960*
+001970*-----------------------------------------------------------*
+001980* 2200-FILE-MAINT-RECORD - ADD REQUESTS ARE QUEUED INTO      *
+001990*                   MT-ADD-TABLE, SUBJECT TO ITS OCCURS 999   *
+002000*                   CAPACITY; CORRECT AND DELETE REQUESTS ARE *
+002010*                   FILED INTO MT-ACTION-TABLE BY TRANS-NUM,  *
+002020*                   SUBSCRIPT BUMPED BY ONE SO TRANS-NUM       *
+002030*                   "0000" ADDRESSES ENTRY 1.                 *
+002040*-----------------------------------------------------------*
+002050 2200-FILE-MAINT-RECORD.
+002060     EVALUATE TRUE
+002070         WHEN MT-ACTION-IS-ADD
+002080             IF MT-ADD-COUNT >= 999
+002090                 ADD 1 TO MT-REJECTED-COUNT
+002100                 DISPLAY "MAINTENIR-TRANSACTIONS - ADD QUEUE FULL"
+002110                     " - TRANS-NUM " MT-TRANS-NUM " REJECTED"
+002120             ELSE
+002130                 ADD 1 TO MT-ADD-COUNT
+002140                 MOVE MT-ACCOUNT-NUM
+002150                     TO MT-ADD-ACCOUNT (MT-ADD-COUNT)
+002160                 MOVE MT-TRANS-NUM
+002170                     TO MT-ADD-TRANS-NUM (MT-ADD-COUNT)
+002180                 MOVE MT-TODAY-DATE
+002190                     TO MT-ADD-DATE (MT-ADD-COUNT)
+002200                 MOVE MT-AMOUNT
+002210                     TO MT-ADD-AMOUNT (MT-ADD-COUNT)
+002220             END-IF
+002230         WHEN MT-ACTION-IS-CORRECT
+002232             IF MT-TRANS-NUM = SPACES OR MT-TRANS-NUM NOT NUMERIC
+002234                 ADD 1 TO MT-REJECTED-COUNT
+002236                 DISPLAY "MAINTENIR-TRANSACTIONS - BLANK OR "
+002237                     "NON-NUMERIC TRANS-NUM ON CORRECT RECORD "
+002238                     "- REJECTED"
+002239             ELSE
+002240                 MOVE MT-TRANS-NUM TO MT-SUBSCRIPT
+002250                 ADD 1 TO MT-SUBSCRIPT
+002260                 MOVE "C" TO MT-PENDING-ACTION (MT-SUBSCRIPT)
+002270                 MOVE MT-ACCOUNT-NUM
+002280                     TO MT-PENDING-ACCOUNT (MT-SUBSCRIPT)
+002290                 MOVE MT-AMOUNT
+002300                     TO MT-PENDING-AMOUNT (MT-SUBSCRIPT)
+002305             END-IF
+002310         WHEN MT-ACTION-IS-DELETE
+002312             IF MT-TRANS-NUM = SPACES OR MT-TRANS-NUM NOT NUMERIC
+002314                 ADD 1 TO MT-REJECTED-COUNT
+002316                 DISPLAY "MAINTENIR-TRANSACTIONS - BLANK OR "
+002317                     "NON-NUMERIC TRANS-NUM ON DELETE RECORD "
+002318                     "- REJECTED"
+002319             ELSE
+002320                 MOVE MT-TRANS-NUM TO MT-SUBSCRIPT
+002330                 ADD 1 TO MT-SUBSCRIPT
+002340                 MOVE "D" TO MT-PENDING-ACTION (MT-SUBSCRIPT)
+002345             END-IF
+002350     END-EVALUATE
+002360     PERFORM 2100-READ-MAINT-RECORD THRU 2100-EXIT.
+002370 2200-EXIT.
+002380     EXIT.
+002390*
+002400*-----------------------------------------------------------*
+002410* 3000-PASS-ONE-COUNT-TOTALS - READ THE CURRENT MASTER ONCE  *
+002420*                   TO WORK OUT THE FINAL RECORD COUNT AND   *
+002430*                   CONTROL TOTAL AFTER MAINTENANCE, SINCE    *
+002440*                   THE NEW HEADER RECORD HAS TO CARRY THEM   *
+002450*                   BEFORE ANY DETAIL LINE IS WRITTEN.        *
+002460*-----------------------------------------------------------*
+002470 3000-PASS-ONE-COUNT-TOTALS.
+002480     OPEN INPUT TRANS-FILE
+002490     PERFORM 3100-READ-MASTER-RECORD THRU 3100-EXIT
+002500     PERFORM 3050-EDIT-HEADER-RECORD THRU 3050-EXIT
+002510     PERFORM 3100-READ-MASTER-RECORD THRU 3100-EXIT
+002520     PERFORM 3200-TALLY-ONE-MASTER-RECORD THRU 3200-EXIT
+002530         UNTIL MT-MASTER-EOF OR TR-TRAILER-RECORD
+002540     CLOSE TRANS-FILE
+002550     ADD MT-ADD-COUNT TO MT-FINAL-COUNT
+002560     PERFORM 3300-TALLY-ONE-ADD-RECORD THRU 3300-EXIT
+002570         VARYING MT-ADD-INDEX FROM 1 BY 1
+002580         UNTIL MT-ADD-INDEX > MT-ADD-COUNT.
+002590 3000-EXIT.
+002600     EXIT.
+002610*
+002620*-----------------------------------------------------------*
+002630* 3050-EDIT-HEADER-RECORD - THE FIRST RECORD ON TRANS-FILE    *
+002640*                   MUST BE A HEADER. NO HEADER, NO RUN.      *
+002650*-----------------------------------------------------------*
+002660 3050-EDIT-HEADER-RECORD.
+002670     IF MT-MASTER-EOF OR NOT TR-HEADER-RECORD
+002680         DISPLAY "MAINTENIR-TRANSACTIONS - MISSING OR INVALID "
+002690             "HEADER RECORD ON TRANS-FILE - RUN ABORTED"
+002700         MOVE 16 TO RETURN-CODE
+002710         CLOSE TRANS-FILE
+002720         STOP RUN
+002730     END-IF.
+002740 3050-EXIT.
+002750     EXIT.
+002760*
+002770 3100-READ-MASTER-RECORD.
+002780     READ TRANS-FILE
+002790         AT END
+002800             SET MT-MASTER-EOF TO TRUE
+002810     END-READ.
+002820 3100-EXIT.
+002830     EXIT.
+002840*
+002850*-----------------------------------------------------------*
+002860* 3200-TALLY-ONE-MASTER-RECORD - A MASTER RECORD WHOSE       *
+002870*                   TRANS-NUM IS BLANK OR NON-NUMERIC CANNOT  *
+002880*                   BE LOOKED UP IN MT-ACTION-TABLE, SO IT IS *
+002890*                   CARRIED THROUGH UNMAINTAINED.             *
+002900*-----------------------------------------------------------*
+002910 3200-TALLY-ONE-MASTER-RECORD.
+002920     IF TR-DETAIL-RECORD
+002930         IF TRANS-NUM = SPACES OR TRANS-NUM NOT NUMERIC
+002940             DISPLAY "MAINTENIR-TRANSACTIONS - INVALID TRANS-NUM "
+002950                 "ON MASTER - RECORD CARRIED THROUGH UNMAINTAINED"
+002960             ADD 1 TO MT-FINAL-COUNT
+002970             ADD TRANS-AMOUNT TO MT-FINAL-TOTAL
+002980         ELSE
+002990             MOVE TRANS-NUM TO MT-SUBSCRIPT
+003000             ADD 1 TO MT-SUBSCRIPT
+003010             IF MT-PENDING-ACTION (MT-SUBSCRIPT) = "D"
+003020                 CONTINUE
+003030             ELSE
+003040                 ADD 1 TO MT-FINAL-COUNT
+003050                 IF MT-PENDING-ACTION (MT-SUBSCRIPT) = "C"
+003060                     ADD MT-PENDING-AMOUNT (MT-SUBSCRIPT) TO
+003070                         MT-FINAL-TOTAL
+003080                 ELSE
+003090                     ADD TRANS-AMOUNT TO MT-FINAL-TOTAL
+003100                 END-IF
+003110             END-IF
+003120         END-IF
+003130     END-IF
+003140     PERFORM 3100-READ-MASTER-RECORD THRU 3100-EXIT.
+003150 3200-EXIT.
+003160     EXIT.
+003170*
+003180 3300-TALLY-ONE-ADD-RECORD.
+003190     ADD MT-ADD-AMOUNT (MT-ADD-INDEX) TO MT-FINAL-TOTAL.
+003200 3300-EXIT.
+003210     EXIT.
+003220*
+003230*-----------------------------------------------------------*
+003240* 4000-PASS-TWO-WRITE-OUTPUT - RE-READ THE MASTER, APPLYING  *
+003250*                   THE SAME CORRECTIONS AND DELETIONS, AND   *
+003260*                   WRITE THE SURVIVORS PLUS THE NEW HEADER,  *
+003270*                   ADDS AND TRAILER TO NEW-TRANS-FILE.       *
+003280*-----------------------------------------------------------*
+003290 4000-PASS-TWO-WRITE-OUTPUT.
+003300     OPEN INPUT TRANS-FILE
+003310     OPEN OUTPUT NEW-TRANS-FILE
+003320     MOVE "N" TO MT-MASTER-SWITCH
+003330     PERFORM 4100-WRITE-HEADER THRU 4100-EXIT
+003340     PERFORM 4200-READ-MASTER-RECORD THRU 4200-EXIT
+003350     PERFORM 4250-EDIT-HEADER-RECORD THRU 4250-EXIT
+003360     PERFORM 4200-READ-MASTER-RECORD THRU 4200-EXIT
+003370     PERFORM 4300-COPY-ONE-MASTER-RECORD THRU 4300-EXIT
+003380         UNTIL MT-MASTER-EOF OR TR-TRAILER-RECORD
+003390     PERFORM 4400-WRITE-ONE-ADD-RECORD THRU 4400-EXIT
+003400         VARYING MT-ADD-INDEX FROM 1 BY 1
+003410         UNTIL MT-ADD-INDEX > MT-ADD-COUNT
+003420     PERFORM 4500-WRITE-TRAILER THRU 4500-EXIT
+003430     CLOSE TRANS-FILE
+003440     CLOSE NEW-TRANS-FILE.
+003450 4000-EXIT.
+003460     EXIT.
+003470*
+003480 4100-WRITE-HEADER.
+003490     MOVE SPACES TO NTF-RECORD
+003500     MOVE "H" TO NTF-RECORD-TYPE
+003510     MOVE MT-FINAL-COUNT TO NTF-HDR-RECORD-COUNT
+003520     MOVE MT-FINAL-TOTAL TO NTF-HDR-CONTROL-TOTAL
+003530     PERFORM 4900-WRITE-OUT-RECORD THRU 4900-EXIT.
+003540 4100-EXIT.
+003550     EXIT.
+003560*
+003570*-----------------------------------------------------------*
+003580* 4250-EDIT-HEADER-RECORD - THE FIRST RECORD ON TRANS-FILE    *
+003590*                   MUST BE A HEADER. NO HEADER, NO RUN.      *
+003600*-----------------------------------------------------------*
+003610 4250-EDIT-HEADER-RECORD.
+003620     IF MT-MASTER-EOF OR NOT TR-HEADER-RECORD
+003630         DISPLAY "MAINTENIR-TRANSACTIONS - MISSING OR INVALID "
+003640             "HEADER RECORD ON TRANS-FILE - RUN ABORTED"
+003650         MOVE 16 TO RETURN-CODE
+003660         CLOSE TRANS-FILE
+003670         CLOSE NEW-TRANS-FILE
+003680         STOP RUN
+003690     END-IF.
+003700 4250-EXIT.
+003710     EXIT.
+003720*
+003730 4200-READ-MASTER-RECORD.
+003740     READ TRANS-FILE
+003750         AT END
+003760             SET MT-MASTER-EOF TO TRUE
+003770     END-READ.
+003780 4200-EXIT.
+003790     EXIT.
+003800*
+003810*-----------------------------------------------------------*
+003820* 4300-COPY-ONE-MASTER-RECORD - A MASTER RECORD WHOSE        *
+003830*                   TRANS-NUM IS BLANK OR NON-NUMERIC CANNOT  *
+003840*                   BE LOOKED UP IN MT-ACTION-TABLE, SO IT IS *
+003850*                   CARRIED THROUGH UNMAINTAINED.             *
+003860*-----------------------------------------------------------*
+003870 4300-COPY-ONE-MASTER-RECORD.
+003880     IF TR-DETAIL-RECORD
+003890         IF TRANS-NUM = SPACES OR TRANS-NUM NOT NUMERIC
+003900             DISPLAY "MAINTENIR-TRANSACTIONS - INVALID TRANS-NUM "
+003910                 "ON MASTER - RECORD CARRIED THROUGH UNMAINTAINED"
+003920             MOVE SPACES TO NTF-RECORD
+003930             MOVE "D" TO NTF-RECORD-TYPE
+003940             MOVE TR-ACCOUNT-NUM TO NTF-ACCOUNT-NUM
+003950             MOVE TRANS-NUM TO NTF-TRANS-NUM
+003960             MOVE TR-TRANS-DATE TO NTF-TRANS-DATE
+003970             MOVE TRANS-AMOUNT TO NTF-TRANS-AMOUNT
+003980             PERFORM 4900-WRITE-OUT-RECORD THRU 4900-EXIT
+003990         ELSE
+004000             MOVE TRANS-NUM TO MT-SUBSCRIPT
+004010             ADD 1 TO MT-SUBSCRIPT
+004020             EVALUATE MT-PENDING-ACTION (MT-SUBSCRIPT)
+004030                 WHEN "D"
+004040                     ADD 1 TO MT-DELETED-COUNT
+004050                 WHEN "C"
+004060                     ADD 1 TO MT-CORRECTED-COUNT
+004070                     MOVE SPACES TO NTF-RECORD
+004080                     MOVE "D" TO NTF-RECORD-TYPE
+004090                     MOVE MT-PENDING-ACCOUNT (MT-SUBSCRIPT)
+004100                         TO NTF-ACCOUNT-NUM
+004110                     MOVE TRANS-NUM TO NTF-TRANS-NUM
+004120                     MOVE TR-TRANS-DATE TO NTF-TRANS-DATE
+004130                     MOVE MT-PENDING-AMOUNT (MT-SUBSCRIPT)
+004140                         TO NTF-TRANS-AMOUNT
+004150                     PERFORM 4900-WRITE-OUT-RECORD THRU 4900-EXIT
+004160                 WHEN OTHER
+004170                     MOVE SPACES TO NTF-RECORD
+004180                     MOVE "D" TO NTF-RECORD-TYPE
+004190                     MOVE TR-ACCOUNT-NUM TO NTF-ACCOUNT-NUM
+004200                     MOVE TRANS-NUM TO NTF-TRANS-NUM
+004210                     MOVE TR-TRANS-DATE TO NTF-TRANS-DATE
+004220                     MOVE TRANS-AMOUNT TO NTF-TRANS-AMOUNT
+004230                     PERFORM 4900-WRITE-OUT-RECORD THRU 4900-EXIT
+004240             END-EVALUATE
+004250         END-IF
+004260     END-IF
+004270     PERFORM 4200-READ-MASTER-RECORD THRU 4200-EXIT.
+004280 4300-EXIT.
+004290     EXIT.
+004300*
+004310 4400-WRITE-ONE-ADD-RECORD.
+004320     ADD 1 TO MT-ADDED-COUNT
+004330     MOVE SPACES TO NTF-RECORD
+004340     MOVE "D" TO NTF-RECORD-TYPE
+004350     MOVE MT-ADD-ACCOUNT (MT-ADD-INDEX) TO NTF-ACCOUNT-NUM
+004360     MOVE MT-ADD-TRANS-NUM (MT-ADD-INDEX) TO NTF-TRANS-NUM
+004370     MOVE MT-ADD-DATE (MT-ADD-INDEX) TO NTF-TRANS-DATE
+004380     MOVE MT-ADD-AMOUNT (MT-ADD-INDEX) TO NTF-TRANS-AMOUNT
+004390     PERFORM 4900-WRITE-OUT-RECORD THRU 4900-EXIT.
+004400 4400-EXIT.
+004410     EXIT.
+004420*
+004430 4500-WRITE-TRAILER.
+004440     MOVE SPACES TO NTF-RECORD
+004450     MOVE "T" TO NTF-RECORD-TYPE
+004460     MOVE MT-FINAL-COUNT TO NTF-TRL-RECORD-COUNT
+004470     MOVE MT-FINAL-TOTAL TO NTF-TRL-CONTROL-TOTAL
+004480     PERFORM 4900-WRITE-OUT-RECORD THRU 4900-EXIT.
+004490 4500-EXIT.
+004500     EXIT.
+004510*
+004520 4900-WRITE-OUT-RECORD.
+004530     WRITE NTF-RECORD.
+004540 4900-EXIT.
+004550     EXIT.
+004560*
+004570*-----------------------------------------------------------*
+004580* 9000-TERMINATE - REPORT WHAT WAS DONE.                     *
+004590*-----------------------------------------------------------*
+004600 9000-TERMINATE.
+004610     DISPLAY "MAINTENIR-TRANSACTIONS - RECORDS ADDED     : "
+004620         MT-ADDED-COUNT
+004630     DISPLAY "MAINTENIR-TRANSACTIONS - RECORDS CORRECTED : "
+004640         MT-CORRECTED-COUNT
+004650     DISPLAY "MAINTENIR-TRANSACTIONS - RECORDS DELETED   : "
+004660         MT-DELETED-COUNT
+004670     DISPLAY "MAINTENIR-TRANSACTIONS - RECORDS REJECTED  : "
+004680         MT-REJECTED-COUNT
+004690     DISPLAY "MAINTENIR-TRANSACTIONS - NEW FILE WRITTEN TO "
+004700         "transactions.new - RENAME OVER transactions.txt "
+004710         "WHEN READY".
+004720 9000-EXIT.
+004730     EXIT.
