@@ -0,0 +1,78 @@
+//TRANDLY  JOB  (ACCTNO),'R DELORME',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* TRANDLY - DAILY TRANSACTION PROCESSING STREAM.                   *
+//*                                                                  *
+//*   THREE STEPS - VALIDATE, CALCULATE, REPORT - EACH GATED ON THE  *
+//*   CONDITION CODE OF THE STEP BEFORE IT SO A BAD FILE STOPS THE   *
+//*   RUN COLD INSTEAD OF FEEDING A KNOWN-BAD TOTAL DOWNSTREAM.      *
+//*                                                                  *
+//*   TRANS-FILE, REPORT-FILE, REJECT-FILE, CHECKPOINT-FILE,         *
+//*   HISTORY-FILE AND GL-EXTRACT-FILE ARE ZFS FILES UNDER USS, NOT  *
+//*   CATALOGUED DATA SETS - THE PROGRAMS OPEN THEM BY LITERAL PATH  *
+//*   NAME, SO THEY ARE ALLOCATED HERE WITH PATH= RATHER THAN DSN=.  *
+//*                                                                  *
+//*   PGM= NAMES BELOW ARE THE BOUND LOAD MODULES, NOT THE COMPILE-  *
+//*   TIME PROGRAM-IDs, SINCE A LOAD MODULE NAME IS LIMITED TO 8     *
+//*   CHARACTERS. THE BINDER NAME STATEMENTS IN PROD.TRANSACT.LOADLIB*
+//*   MAP THEM BACK TO THE REAL PROGRAM-IDs AS FOLLOWS -             *
+//*      TRANVAL  = VALIDER-TRANSACTIONS                             *
+//*      CALCTRAN = CALCUL-TRANSACTIONS                              *
+//*-----------------------------------------------------------------*
+//*
+//VALIDATE EXEC PGM=TRANVAL
+//STEPLIB  DD DISP=SHR,DSN=PROD.TRANSACT.LOADLIB
+//TRANIN   DD PATH='/prod/transact/transactions.txt',
+//            PATHOPTS=(ORDONLY)
+//REJOUT   DD PATH='/prod/transact/reject.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHMODE=SIRWXU
+//SYSOUT   DD SYSOUT=*
+//*
+//*-----------------------------------------------------------------*
+//* CALCULATE RUNS ONLY IF VALIDATE CAME BACK 0 OR 4 (CLEAN, OR      *
+//* CLEAN BUT FOR SOME REJECTED DETAIL RECORDS). A RETURN CODE OF 8  *
+//* OR 16 FROM VALIDATE MEANS THE FILE IS OUT OF BALANCE OR MISSING  *
+//* ITS HEADER/TRAILER, AND THIS STEP IS BYPASSED.                   *
+//*-----------------------------------------------------------------*
+//CALCULATE EXEC PGM=CALCTRAN,COND=(4,LT,VALIDATE)
+//STEPLIB  DD DISP=SHR,DSN=PROD.TRANSACT.LOADLIB
+//TRANIN   DD PATH='/prod/transact/transactions.txt',
+//            PATHOPTS=(ORDONLY)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTOUT   DD PATH='/prod/transact/report.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHMODE=SIRWXU
+//*        CALCUL-TRANSACTIONS OPENS REJECT-FILE AS OUTPUT, SO THE  *
+//*        FILE IS REBUILT FROM EMPTY EACH RUN - OTRUNC MATCHES     *
+//*        THAT, THE SAME AS THE VALIDATE STEP'S REJOUT ABOVE.      *
+//REJOUT   DD PATH='/prod/transact/reject.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHMODE=SIRWXU
+//CKPOUT   DD PATH='/prod/transact/checkpoint.dat',
+//            PATHOPTS=(ORDWR,OCREAT),
+//            PATHMODE=SIRWXU
+//*        HISTORY-FILE IS OPENED EXTEND (APPENDED RUN OVER RUN) -  *
+//*        OCREAT/ORDWR LETS THE FIRST-EVER RUN CREATE IT AND EVERY *
+//*        LATER RUN OPEN THE SAME PATH TO APPEND TO IT.            *
+//HISTOUT  DD PATH='/prod/transact/history.txt',
+//            PATHOPTS=(ORDWR,OCREAT),
+//            PATHMODE=SIRWXU
+//*        GL-EXTRACT-FILE IS OPENED OUTPUT (TRUNCATED) EACH RUN -  *
+//*        ONE POSTING FIGURE PER DAY, NOT AN ACCUMULATING LOG.     *
+//GLOUT    DD PATH='/prod/transact/glextract.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHMODE=SIRWXU
+//SYSOUT   DD SYSOUT=*
+//*
+//*-----------------------------------------------------------------*
+//* REPORT DISTRIBUTES THE PAGINATED REPORT TO THE PRINT CLASS ONCE  *
+//* THE TOTALING STEP HAS COME BACK IN BALANCE (RC 0 OR 4).          *
+//*-----------------------------------------------------------------*
+//REPORT   EXEC PGM=IEBGENER,COND=(4,LT,CALCULATE)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='/prod/transact/report.txt',
+//            PATHOPTS=(ORDONLY)
+//SYSUT2   DD SYSOUT=*
+//
