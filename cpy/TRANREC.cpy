@@ -0,0 +1,39 @@
+000010*-----------------------------------------------------------*
+000020* TRANREC - SHARED TRANS-FILE RECORD LAYOUT.                 *
+000030*                                                             *
+000040*   ONE PHYSICAL RECORD AREA CARRIES THREE RECORD SHAPES -    *
+000050*   HEADER, DETAIL AND TRAILER - DISCRIMINATED BY THE LEADING *
+000060*   TR-RECORD-TYPE BYTE. ANY PROGRAM THAT READS OR WRITES     *
+000070*   TRANS-FILE SHOULD COPY THIS LAYOUT RATHER THAN REDEFINING *
+000080*   ITS OWN, SO A FUTURE FIELD CHANGE ONLY HAS TO BE MADE     *
+000090*   ONCE.                                                     *
+000100*-----------------------------------------------------------*
+000110*  2026-08-09  RD   ORIGINAL VERSION - PULLED OUT OF          *
+000120*                   TRANSACTION.CBL SO A MAINTENANCE PROGRAM  *
+000130*                   COULD SHARE THE SAME LAYOUT.              *
+000135*  2026-08-09  RD   ADDED TR-TRANS-DATE, STAMPED WHEN A       *
+000136*                   DETAIL RECORD IS FIRST CAPTURED, SO A     *
+000137*                   RECORD CARRIES ITS OWN BUSINESS DATE      *
+000138*                   WHEREVER IT ENDS UP.                      *
+000140*-----------------------------------------------------------*
+000150 01  TRANS-RECORD.
+000160     05  TR-RECORD-TYPE         PIC X(01).
+000170         88  TR-HEADER-RECORD           VALUE "H".
+000180         88  TR-DETAIL-RECORD           VALUE "D".
+000190         88  TR-TRAILER-RECORD          VALUE "T".
+000200     05  TR-DETAIL-AREA.
+000210         10  TR-ACCOUNT-NUM     PIC X(04).
+000220         10  TRANS-NUM          PIC X(04).
+000221         10  TR-TRANS-DATE      PIC 9(08).
+000230         10  TRANS-AMOUNT       PIC S9(07)V99
+000240                                SIGN IS TRAILING SEPARATE.
+000250     05  TR-HEADER-AREA REDEFINES TR-DETAIL-AREA.
+000260         10  TR-HDR-RECORD-COUNT    PIC 9(07).
+000270         10  TR-HDR-CONTROL-TOTAL   PIC S9(07)V99
+000280                                    SIGN IS TRAILING SEPARATE.
+000290         10  FILLER                 PIC X(09).
+000300     05  TR-TRAILER-AREA REDEFINES TR-DETAIL-AREA.
+000310         10  TR-TRL-RECORD-COUNT    PIC 9(07).
+000320         10  TR-TRL-CONTROL-TOTAL   PIC S9(07)V99
+000330                                    SIGN IS TRAILING SEPARATE.
+000340         10  FILLER                 PIC X(09).
